@@ -1,54 +1,615 @@
-     IDENTIFICATION DIVISION.
-     PROGRAM-ID.   NPRIMES.
-     AUTHOR.       BEAR.
-     DATE-WRITTEN. JANUARY 30, 2018.
-
-     ENVIRONMENT DIVISION.
-     CONFIGURATION SECTION.
-     SOURCE-COMPUTER. 8080-CPU.
-     OBJECT-COMPUTER. 8080-CPU.
-     
-     DATA DIVISION.
-     WORKING-STORAGE SECTION.
-     01  WS-NUM   PIC 9(4) USAGE IS COMP VALUE 100.
-    *01  WS-NUM   PIC 9(4) USAGE IS COMP VALUE 1000.
-     01  WS-FOUND PIC 9(4) USAGE IS COMP VALUE ZERO.
-     01  WS-COUNT PIC 9(4) USAGE IS DISPLAY VALUE 2.
-     01  WS-DIV   PIC 9(4) USAGE IS COMP.
-     01  WS-REM   PIC 9(4) USAGE IS COMP.
-     01  WS-PRIMES USAGE IS COMP.
-         05  WS-PRIME PIC 9(4) OCCURS 100 TIMES.
-    *    05  WS-PRIME PIC 9(4) OCCURS 1000 TIMES.
-     01  SUBSCRIPTS USAGE IS COMP.
-         05  I PIC 9(4) VALUE 1.
-
-     PROCEDURE DIVISION.
-     A000-MAIN.
-         PERFORM C000-ISPRIME.
-         PERFORM B000-CHECKPRIME THRU C000-ISPRIME 
-           UNTIL WS-FOUND IS EQUAL TO WS-NUM.
-         STOP RUN.
-
-     B000-CHECKPRIME.
-         PERFORM D000-DIVIDES UNTIL I IS GREATER THAN WS-FOUND.
-
-     C000-ISPRIME.
-         ADD 1 TO WS-FOUND.
-         DISPLAY WS-COUNT.
-         MOVE WS-COUNT TO WS-PRIME (WS-FOUND).
-         ADD 1 TO WS-COUNT.
-         MOVE 1 TO I.
-
-     D000-DIVIDES.
-         PERFORM R000-REMAINDER.
-         IF WS-REM IS EQUAL TO ZERO PERFORM D001-NEXTNUM 
-           ELSE ADD 1 TO I.
-
-     D001-NEXTNUM.
-         ADD 1 TO WS-COUNT.
-         MOVE 1 TO I.
-
-     R000-REMAINDER.
-         DIVIDE WS-PRIME (I) INTO WS-COUNT GIVING WS-DIV.
-         MULTIPLY WS-DIV BY WS-PRIME (I) GIVING WS-DIV.
-         SUBTRACT WS-DIV FROM WS-COUNT GIVING WS-REM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   NPRIMES.
+       AUTHOR.       BEAR.
+       DATE-WRITTEN. JANUARY 30, 2018.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. 8080-CPU.
+       OBJECT-COMPUTER. 8080-CPU.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-IN-FILE ASSIGN TO "PARMIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARMIN-STATUS.
+           SELECT PRIME-OUT-FILE ASSIGN TO "PRIMEOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRIMEOUT-STATUS.
+           SELECT CHKPT-FILE ASSIGN TO "CHKPTF"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT PRIME-MASTER ASSIGN TO "PRIMEVSM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PRIME-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-IN-FILE.
+       01  PARM-IN-RECORD PIC X(20).
+
+       FD  PRIME-OUT-FILE.
+           COPY PRMOUT.
+
+      *> restart checkpoint - one record every WS-CHKPT-INTERVAL primes.
+       FD  CHKPT-FILE.
+       01  CHKPT-RECORD.
+           05  CK-FOUND PIC 9(4).
+           05  CK-COUNT PIC 9(6).
+           05  CK-I     PIC 9(4).
+
+      *> header/trailer audit record - what was requested vs. produced.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05  AU-REC-TYPE  PIC X(3).
+           05  AU-RUN-DATE  PIC X(8).
+           05  AU-NUM-REQ   PIC 9(4).
+           05  AU-FOUND     PIC 9(4).
+           05  AU-LAST-PRIME PIC 9(6).
+
+      *> VSAM master keyed by prime value, rebuilt from WS-PRIME at the
+      *> end of every run so other jobs can READ it instead of
+      *> recomputing the list.
+       FD  PRIME-MASTER.
+           COPY PRMVSAM.
+
+       WORKING-STORAGE SECTION.
+       01  WS-NUM     PIC 9(4) USAGE IS COMP VALUE 100.
+      *01  WS-NUM     PIC 9(4) USAGE IS COMP VALUE 1000.
+      *> business ceiling on a single run's list size, independent of
+      *> the PIC 9(4) parm/table limit of 9999.
+       01  WS-NUM-MAX PIC 9(4) USAGE IS COMP VALUE 5000.
+       01  WS-FOUND PIC 9(4) USAGE IS COMP VALUE ZERO.
+      *> PIC 9(6) - a candidate/prime VALUE needs more room than a
+      *> prime's POSITION in the list (WS-FOUND/WS-NUM stay PIC 9(4)).
+       01  WS-COUNT PIC 9(6) USAGE IS DISPLAY VALUE 2.
+       01  WS-DIV   PIC 9(6) USAGE IS COMP.
+       01  WS-REM   PIC 9(6) USAGE IS COMP.
+      *> table grows/shrinks with WS-NUM instead of a fixed OCCURS, so
+      *> D000-DIVIDES/R000-REMAINDER can't run off the end of it.
+       01  WS-PRIMES USAGE IS COMP.
+           05  WS-PRIME PIC 9(6) OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-NUM.
+      *> parallel to WS-PRIME, holds the PO-RUN-DATE each entry was
+      *> originally found on, so a restart can rewrite PRIME-OUT-FILE's
+      *> known-good prefix without re-stamping older entries.
+       01  WS-PRIME-DATES USAGE IS DISPLAY.
+           05  WS-PRIME-DATE PIC X(8) OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-NUM.
+       01  SUBSCRIPTS USAGE IS COMP.
+           05  I PIC 9(4) VALUE 1.
+
+      *> WS-NUM comes from the JCL PARM, or from a one-record PARMIN
+      *> dataset when no PARM is supplied, so operations can size a run
+      *> without a recompile.  If neither is present the compiled-in
+      *> default above is used.
+       01  WS-PARMIN-STATUS PIC XX VALUE SPACES.
+       01  WS-PARM-STRING   PIC X(20) VALUE SPACES.
+       01  WS-NUM-EDIT      PIC X(4)  VALUE SPACES.
+       01  WS-VALID-SW      PIC X     VALUE 'Y'.
+      *> the count token is located by its actual space delimiter
+      *> (UNSTRING) rather than a fixed 4-byte substring, so an
+      *> unpadded PARM like '10' or '10 INCR' parses correctly.
+       01  WS-PARM-TOKEN    PIC X(10) VALUE SPACES.
+       01  WS-TOKEN-LEN     PIC 9(2)  VALUE ZERO.
+
+      *> each prime found is also written to PRIME-OUT-FILE, one record
+      *> per WS-PRIME entry, so downstream jobs can read it as a
+      *> dataset instead of scraping SYSOUT.
+       01  WS-PRIMEOUT-STATUS PIC XX VALUE SPACES.
+       01  WS-PRIMEOUT-OPEN-SW PIC X VALUE 'Y'.
+       01  WS-RUN-DATE        PIC X(8) VALUE SPACES.
+
+      *> checkpoint/restart.  B000-CHECKPRIME drops a checkpoint every
+      *> WS-CHKPT-INTERVAL primes; A040-CHECK-RESTART reloads the last
+      *> one (if any) and A041-REBUILD-FROM-PRIME-OUT repopulates
+      *> WS-PRIME from the prior run's PRIME-OUT-FILE.
+       01  WS-CHKPT-STATUS    PIC XX   VALUE SPACES.
+       01  WS-CHKPT-INTERVAL  PIC 9(4) USAGE IS COMP VALUE 100.
+       01  WS-RESTART-SW      PIC X    VALUE 'N'.
+
+      *> audit trail for the run - header written before generation,
+      *> trailer written after.
+       01  WS-AUDIT-STATUS PIC XX VALUE SPACES.
+
+      *> prime master - written once per run from the completed
+      *> WS-PRIME table.
+       01  WS-MASTER-STATUS PIC XX VALUE SPACES.
+
+      *> incremental mode.  PARM word 2 of "NNNN INCR" tells a run to
+      *> pick up where the last one left off - A042 loads WS-FOUND/
+      *> WS-COUNT from the tail of PRIME-OUT-FILE instead of starting
+      *> back at zero.
+       01  WS-MODE-EDIT PIC X(4) VALUE SPACES.
+       01  WS-INCR-SW   PIC X    VALUE 'N'.
+
+      *> sieve of Eratosthenes path for large requests - past
+      *> WS-SIEVE-THRESHOLD, S000-SIEVE-GENERATE bulk-generates instead
+      *> of the trial-division loop.  WS-SIEVE-LIMIT is an estimate of
+      *> the WS-NUM'th prime's size (n * (ln n + ln ln n), with a
+      *> safety margin); if the estimate comes up short, the ordinary
+      *> trial-division loop in A000-MAIN picks up where the sieve
+      *> left off.
+       01  WS-SIEVE-THRESHOLD PIC 9(4) USAGE IS COMP VALUE 1000.
+       01  WS-SIEVE-MAX       PIC 9(6) USAGE IS COMP VALUE 200000.
+       01  WS-SIEVE-LIMIT     PIC 9(6) USAGE IS COMP VALUE ZERO.
+       01  WS-SIEVE-ESTIMATE  PIC 9(6)V9(4) USAGE IS COMP.
+       01  WS-SIEVE-TABLE.
+           05  WS-SIEVE-FLAG PIC X OCCURS 1 TO 200000 TIMES
+                   DEPENDING ON WS-SIEVE-LIMIT.
+       01  SIEVE-SUBSCRIPTS USAGE IS COMP.
+           05  J        PIC 9(6) VALUE 1.
+           05  WS-MULT  PIC 9(6) VALUE 1.
+
+       LINKAGE SECTION.
+       01  LS-PARM-AREA.
+           05  LS-PARM-LEN  PIC S9(4) COMP.
+           05  LS-PARM-DATA PIC X(20).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+       A000-MAIN.
+           PERFORM A010-GET-PARM.
+           PERFORM A020-VALIDATE-NUM.
+           IF WS-VALID-SW IS NOT EQUAL TO 'Y'
+               PERFORM A099-ABEND
+           ELSE
+               MOVE FUNCTION CURRENT-DATE (1 : 8) TO WS-RUN-DATE
+               PERFORM A040-CHECK-RESTART
+               PERFORM A045-CHECK-INCREMENTAL
+               PERFORM A043-CAP-RESTART-TO-NUM
+               PERFORM A030-OPEN-OUTPUT-FILES
+      *> PRIME-OUT-FILE is request 001's whole deliverable - if it
+      *> didn't open there is nowhere for a generated prime to land, so
+      *> skip generation and the audit/master writes entirely instead
+      *> of producing a trailer that overstates what was really written.
+               IF WS-PRIMEOUT-OPEN-SW IS EQUAL TO 'Y'
+                   PERFORM A050-GENERATE-AND-FINISH
+               ELSE
+                   CLOSE CHKPT-FILE AUDIT-FILE
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       A050-GENERATE-AND-FINISH.
+           PERFORM A060-WRITE-AUDIT-HEADER.
+           IF WS-NUM IS GREATER THAN WS-SIEVE-THRESHOLD
+               AND WS-FOUND IS EQUAL TO ZERO
+               PERFORM S000-SIEVE-GENERATE
+           END-IF.
+           IF WS-FOUND IS GREATER THAN OR EQUAL TO WS-NUM
+               AND WS-FOUND IS GREATER THAN ZERO
+               DISPLAY "NPRIMES: ALREADY HAVE " WS-FOUND
+                   " PRIMES ON HAND - NOTHING FURTHER TO GENERATE"
+           ELSE
+               IF WS-FOUND IS EQUAL TO ZERO
+                   PERFORM C000-ISPRIME
+               END-IF
+      *> >= rather than = guards against a stale/rebuilt WS-FOUND that
+      *> overshoots WS-NUM ever looping forever.
+               PERFORM B000-CHECKPRIME THRU C000-ISPRIME
+                 UNTIL WS-FOUND IS GREATER THAN OR EQUAL TO WS-NUM
+           END-IF.
+           PERFORM A070-WRITE-AUDIT-TRAILER.
+           PERFORM A080-WRITE-MASTER.
+           PERFORM A085-CLEAR-CHECKPOINT.
+           CLOSE PRIME-OUT-FILE AUDIT-FILE.
+
+      *> a completed run leaves no trace in CHKPTF, so the next run's
+      *> A040-CHECK-RESTART only treats a checkpoint as an interrupted
+      *> run to resume when one genuinely exists.
+       A085-CLEAR-CHECKPOINT.
+           CLOSE CHKPT-FILE.
+           OPEN OUTPUT CHKPT-FILE.
+           CLOSE CHKPT-FILE.
+
+      *> rebuild the VSAM master from the full in-memory WS-PRIME table
+      *> so downstream jobs always see this run's list.  A real
+      *> cataloged KSDS needs REUSE (or a delete/redefine step ahead of
+      *> this job) to accept a repeat OPEN OUTPUT - skip the rebuild
+      *> rather than write blind if that OPEN didn't succeed.
+       A080-WRITE-MASTER.
+           OPEN OUTPUT PRIME-MASTER.
+           IF WS-MASTER-STATUS IS EQUAL TO "00"
+               PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I IS GREATER THAN WS-FOUND
+                   MOVE WS-PRIME (I) TO PM-PRIME-KEY
+                   MOVE I TO PM-FOUND-POS
+                   MOVE WS-RUN-DATE TO PM-RUN-DATE
+                   WRITE PRIME-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY
+                               "NPRIMES: DUPLICATE KEY ON MASTER WRITE "
+                               PM-PRIME-KEY
+                   END-WRITE
+               END-PERFORM
+               CLOSE PRIME-MASTER
+           ELSE
+               DISPLAY "NPRIMES: PRIME-MASTER OPEN OUTPUT FAILED, "
+                   "STATUS " WS-MASTER-STATUS
+                   " - MASTER NOT REBUILT THIS RUN"
+           END-IF.
+
+      *> header record - what this run was asked to produce.
+       A060-WRITE-AUDIT-HEADER.
+           MOVE "HDR" TO AU-REC-TYPE.
+           MOVE WS-RUN-DATE TO AU-RUN-DATE.
+           MOVE WS-NUM TO AU-NUM-REQ.
+           MOVE WS-FOUND TO AU-FOUND.
+           MOVE ZERO TO AU-LAST-PRIME.
+           WRITE AUDIT-RECORD.
+
+      *> trailer record - what this run actually produced.
+       A070-WRITE-AUDIT-TRAILER.
+           MOVE "TRL" TO AU-REC-TYPE.
+           MOVE WS-RUN-DATE TO AU-RUN-DATE.
+           MOVE WS-NUM TO AU-NUM-REQ.
+           MOVE WS-FOUND TO AU-FOUND.
+           IF WS-FOUND IS GREATER THAN ZERO
+               MOVE WS-PRIME (WS-FOUND) TO AU-LAST-PRIME
+           ELSE
+               MOVE ZERO TO AU-LAST-PRIME
+           END-IF.
+           WRITE AUDIT-RECORD.
+
+      *> reject a WS-NUM that is zero, non-numeric, or over the shop's
+      *> business ceiling before the main loop ever runs, instead of
+      *> looping on nothing or indexing off the end of WS-PRIME.
+       A020-VALIDATE-NUM.
+           IF WS-VALID-SW IS EQUAL TO 'Y'
+               IF WS-NUM IS EQUAL TO ZERO
+                   DISPLAY "NPRIMES: WS-NUM MUST BE GREATER THAN ZERO"
+                   MOVE 'N' TO WS-VALID-SW
+               ELSE
+                   IF WS-NUM IS GREATER THAN WS-NUM-MAX
+                       DISPLAY "NPRIMES: WS-NUM " WS-NUM
+                           " EXCEEDS MAXIMUM OF " WS-NUM-MAX
+                       MOVE 'N' TO WS-VALID-SW
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "NPRIMES: WS-NUM PARM IS NOT NUMERIC: "
+                   WS-NUM-EDIT
+           END-IF.
+
+       A099-ABEND.
+           DISPLAY "NPRIMES: TERMINATING - INVALID WS-NUM PARAMETER".
+           MOVE 16 TO RETURN-CODE.
+
+      *> always open PRIME-OUT-FILE fresh (truncating any prior
+      *> content) and, when resuming, rewrite exactly the WS-FOUND
+      *> records A041/A042 already rebuilt into WS-PRIME/WS-PRIME-DATE
+      *> before continuing to append - keeps the file at exactly one
+      *> record per prime in WS-PRIME instead of risking duplicate or
+      *> mismatched tail records from an interrupted prior run.
+       A030-OPEN-OUTPUT-FILES.
+           OPEN OUTPUT PRIME-OUT-FILE.
+           IF WS-PRIMEOUT-STATUS IS EQUAL TO "00"
+               IF WS-FOUND IS GREATER THAN ZERO
+                   PERFORM C015-REWRITE-PRIME-OUT-PREFIX
+               END-IF
+           ELSE
+               MOVE 'N' TO WS-PRIMEOUT-OPEN-SW
+               DISPLAY "NPRIMES: PRIME-OUT-FILE OPEN OUTPUT FAILED, "
+                   "STATUS " WS-PRIMEOUT-STATUS " - TERMINATING"
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+      *> OPEN EXTEND fails with status 35 when CHKPTF has never been
+      *> written (e.g. cleaned up after a prior completed run, then an
+      *> INCR run sets WS-RESTART-SW without a real checkpoint on
+      *> disk) - fall back to OUTPUT so the WRITE in B010-WRITE-
+      *> CHECKPOINT still has an open file to write to.
+           IF WS-RESTART-SW IS EQUAL TO 'Y'
+               OPEN EXTEND CHKPT-FILE
+               IF WS-CHKPT-STATUS IS EQUAL TO "35"
+                   OPEN OUTPUT CHKPT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CHKPT-FILE
+               IF WS-CHKPT-STATUS IS NOT EQUAL TO "00"
+                   DISPLAY "NPRIMES: CHKPT-FILE OPEN OUTPUT FAILED, "
+                       "STATUS " WS-CHKPT-STATUS
+                       " - THIS RUN WILL NOT BE RESTARTABLE"
+               END-IF
+           END-IF.
+      *> OPEN EXTEND fails with status 35 when AUDIT-FILE has never
+      *> been written - fall back to OUTPUT so the very first run
+      *> still gets its header/trailer instead of silently losing them.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS IS EQUAL TO "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       A040-CHECK-RESTART.
+           OPEN INPUT CHKPT-FILE.
+           IF WS-CHKPT-STATUS IS EQUAL TO "00"
+               PERFORM UNTIL WS-CHKPT-STATUS IS NOT EQUAL TO "00"
+                   READ CHKPT-FILE
+                       AT END
+                           MOVE "10" TO WS-CHKPT-STATUS
+                       NOT AT END
+                           MOVE CK-FOUND TO WS-FOUND
+                           MOVE CK-COUNT TO WS-COUNT
+                           MOVE CK-I TO I
+                   END-READ
+               END-PERFORM
+               CLOSE CHKPT-FILE
+               IF WS-FOUND IS GREATER THAN ZERO
+                   MOVE 'Y' TO WS-RESTART-SW
+                   PERFORM A041-REBUILD-FROM-PRIME-OUT
+                   DISPLAY "NPRIMES: RESTART - RESUMING AFTER " WS-FOUND
+                       " PRIMES, NEXT CANDIDATE " WS-COUNT
+               END-IF
+           ELSE
+               CLOSE CHKPT-FILE
+           END-IF.
+
+      *> bound the replay to PO-FOUND-POS <= the checkpoint's WS-FOUND -
+      *> the interrupted run's PRIME-OUT-FILE can hold orphaned records
+      *> past the last checkpoint, since checkpoints are only taken
+      *> every WS-CHKPT-INTERVAL primes but every prime found gets a
+      *> PRIME-OUT-FILE record - and <= WS-NUM, since WS-PRIME/
+      *> WS-PRIME-DATE only have room for the *current* run's WS-NUM
+      *> elements, which can be smaller than the checkpointed WS-FOUND
+      *> if the operator lowered the count for the restart.
+       A041-REBUILD-FROM-PRIME-OUT.
+           OPEN INPUT PRIME-OUT-FILE.
+           IF WS-PRIMEOUT-STATUS IS EQUAL TO "00"
+               PERFORM UNTIL WS-PRIMEOUT-STATUS IS NOT EQUAL TO "00"
+                   READ PRIME-OUT-FILE
+                       AT END
+                           MOVE "10" TO WS-PRIMEOUT-STATUS
+                       NOT AT END
+                           IF PO-FOUND-POS IS NOT GREATER THAN WS-FOUND
+                               AND PO-FOUND-POS IS NOT GREATER THAN
+                                   WS-NUM
+                               MOVE PO-PRIME-VALUE
+                                   TO WS-PRIME (PO-FOUND-POS)
+                               MOVE PO-RUN-DATE
+                                   TO WS-PRIME-DATE (PO-FOUND-POS)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PRIME-OUT-FILE
+           END-IF.
+
+      *> only runs when A040-CHECK-RESTART found no checkpoint to resume
+      *> from.  Reads the prior run's PRIME-OUT-FILE straight through,
+      *> keeping the last record, and derives WS-FOUND and the next
+      *> candidate WS-COUNT from it so generation continues past the
+      *> last prime already on file instead of starting over.
+       A045-CHECK-INCREMENTAL.
+           IF WS-INCR-SW IS EQUAL TO 'Y'
+               AND WS-RESTART-SW IS NOT EQUAL TO 'Y'
+               PERFORM A042-LOAD-LAST-FROM-PRIME-OUT
+               IF WS-FOUND IS GREATER THAN ZERO
+                   MOVE 'Y' TO WS-RESTART-SW
+                   DISPLAY "NPRIMES: INCREMENTAL - CONTINUING AFTER "
+                       WS-FOUND " PRIMES, NEXT CANDIDATE " WS-COUNT
+               END-IF
+           END-IF.
+
+      *> only replay records up to WS-NUM - WS-PRIME/WS-PRIME-DATE only
+      *> have room for the current run's WS-NUM elements, which can be
+      *> smaller than a prior run's full PRIME-OUT-FILE (a lower PARM
+      *> after a bigger completed run, then INCR).
+       A042-LOAD-LAST-FROM-PRIME-OUT.
+           OPEN INPUT PRIME-OUT-FILE.
+           IF WS-PRIMEOUT-STATUS IS EQUAL TO "00"
+               PERFORM UNTIL WS-PRIMEOUT-STATUS IS NOT EQUAL TO "00"
+                   READ PRIME-OUT-FILE
+                       AT END
+                           MOVE "10" TO WS-PRIMEOUT-STATUS
+                       NOT AT END
+                           IF PO-FOUND-POS IS NOT GREATER THAN WS-NUM
+                               MOVE PO-PRIME-VALUE
+                                   TO WS-PRIME (PO-FOUND-POS)
+                               MOVE PO-RUN-DATE
+                                   TO WS-PRIME-DATE (PO-FOUND-POS)
+                               MOVE PO-FOUND-POS TO WS-FOUND
+                               COMPUTE WS-COUNT = PO-PRIME-VALUE + 1
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PRIME-OUT-FILE
+               MOVE 1 TO I
+           END-IF.
+
+      *> a genuine checkpoint restart can also carry a stale WS-FOUND
+      *> above the current WS-NUM if the operator lowered the count
+      *> between the interrupted run and the restart - A041's write
+      *> guard above already stops WS-PRIME/WS-PRIME-DATE from being
+      *> subscripted past WS-NUM, but WS-FOUND itself still needs
+      *> capping here so C015-REWRITE-PRIME-OUT-PREFIX, A070-WRITE-
+      *> AUDIT-TRAILER and the main loop's WS-FOUND (I) subscripts
+      *> never look past what was actually rebuilt into the table.
+       A043-CAP-RESTART-TO-NUM.
+           IF WS-FOUND IS GREATER THAN WS-NUM
+               DISPLAY "NPRIMES: RELOADED " WS-FOUND
+                   " PRIMES EXCEEDS REQUESTED " WS-NUM
+                   " - CAPPING TO REQUESTED COUNT"
+               MOVE WS-NUM TO WS-FOUND
+           END-IF.
+
+       A010-GET-PARM.
+           MOVE SPACES TO WS-PARM-STRING.
+           IF LS-PARM-LEN IS GREATER THAN ZERO
+               MOVE LS-PARM-DATA (1 : LS-PARM-LEN) TO WS-PARM-STRING
+           ELSE
+               PERFORM A011-READ-PARM-FILE
+           END-IF.
+           PERFORM A012-PARSE-PARM-STRING.
+
+       A011-READ-PARM-FILE.
+           OPEN INPUT PARM-IN-FILE.
+           IF WS-PARMIN-STATUS IS EQUAL TO "00"
+               READ PARM-IN-FILE
+                   AT END
+                       MOVE SPACES TO WS-PARM-STRING
+                   NOT AT END
+                       MOVE PARM-IN-RECORD TO WS-PARM-STRING
+               END-READ
+               CLOSE PARM-IN-FILE
+           END-IF.
+
+      *> locate the count/mode tokens by their actual space delimiter
+      *> instead of fixed 4-byte substrings, so an unpadded PARM like
+      *> '10' or '10 INCR' parses the same as a zero-padded one.
+       A012-PARSE-PARM-STRING.
+           IF WS-PARM-STRING IS NOT EQUAL TO SPACES
+               MOVE SPACES TO WS-PARM-TOKEN
+               MOVE SPACES TO WS-MODE-EDIT
+               MOVE SPACES TO WS-NUM-EDIT
+               UNSTRING WS-PARM-STRING DELIMITED BY ALL SPACE
+                   INTO WS-PARM-TOKEN WS-MODE-EDIT
+               END-UNSTRING
+               COMPUTE WS-TOKEN-LEN =
+                   FUNCTION LENGTH (FUNCTION TRIM (WS-PARM-TOKEN))
+      *> populate WS-NUM-EDIT (truncated to its own width) up front so
+      *> the not-numeric message in A020-VALIDATE-NUM always shows the
+      *> offending token, even when it fails the length check below.
+               IF WS-TOKEN-LEN IS GREATER THAN ZERO
+                   MOVE FUNCTION TRIM (WS-PARM-TOKEN) TO WS-NUM-EDIT
+               END-IF
+               IF WS-TOKEN-LEN IS GREATER THAN ZERO
+                   AND WS-TOKEN-LEN IS NOT GREATER THAN 4
+                   IF WS-PARM-TOKEN (1 : WS-TOKEN-LEN) IS NUMERIC
+                       MOVE FUNCTION NUMVAL (
+                               WS-PARM-TOKEN (1 : WS-TOKEN-LEN))
+                           TO WS-NUM
+                   ELSE
+                       MOVE 'N' TO WS-VALID-SW
+                   END-IF
+               ELSE
+                   MOVE 'N' TO WS-VALID-SW
+               END-IF
+               IF WS-MODE-EDIT IS EQUAL TO "INCR"
+                   MOVE 'Y' TO WS-INCR-SW
+               END-IF
+           END-IF.
+
+      *> estimate a sieve range, build the flag table over it, then
+      *> harvest primes from it in order.  If the estimate came up
+      *> short WS-FOUND is left below WS-NUM and A000-MAIN's existing
+      *> trial-division loop picks up the rest from WS-COUNT onward.
+       S000-SIEVE-GENERATE.
+           COMPUTE WS-SIEVE-ESTIMATE ROUNDED =
+               WS-NUM * (FUNCTION LOG (WS-NUM) +
+                         FUNCTION LOG (FUNCTION LOG (WS-NUM))) * 1.2.
+           COMPUTE WS-SIEVE-LIMIT = WS-SIEVE-ESTIMATE.
+           IF WS-SIEVE-LIMIT IS GREATER THAN WS-SIEVE-MAX
+               MOVE WS-SIEVE-MAX TO WS-SIEVE-LIMIT
+           END-IF.
+           PERFORM S010-BUILD-SIEVE.
+           PERFORM S020-COLLECT-FROM-SIEVE.
+
+       S010-BUILD-SIEVE.
+           PERFORM VARYING J FROM 1 BY 1
+               UNTIL J IS GREATER THAN WS-SIEVE-LIMIT
+               MOVE 'Y' TO WS-SIEVE-FLAG (J)
+           END-PERFORM.
+           MOVE 'N' TO WS-SIEVE-FLAG (1).
+           PERFORM VARYING J FROM 2 BY 1
+               UNTIL J * J IS GREATER THAN WS-SIEVE-LIMIT
+               IF WS-SIEVE-FLAG (J) IS EQUAL TO 'Y'
+                   COMPUTE WS-MULT = J * J
+                   PERFORM VARYING WS-MULT FROM WS-MULT BY J
+                       UNTIL WS-MULT IS GREATER THAN WS-SIEVE-LIMIT
+                       MOVE 'N' TO WS-SIEVE-FLAG (WS-MULT)
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
+      *> periodically drop the same checkpoint record trial division
+      *> uses, so a large WS-NUM above WS-SIEVE-THRESHOLD has restart
+      *> coverage for the bulk of the time this path runs.  A kill
+      *> during S010-BUILD-SIEVE itself (before any prime has been
+      *> harvested) is not covered - there is no partial output yet to
+      *> checkpoint against, so that narrower window still restarts the
+      *> sieve from scratch.
+       S020-COLLECT-FROM-SIEVE.
+           PERFORM VARYING J FROM 2 BY 1
+               UNTIL J IS GREATER THAN WS-SIEVE-LIMIT
+                   OR WS-FOUND IS EQUAL TO WS-NUM
+               IF WS-SIEVE-FLAG (J) IS EQUAL TO 'Y'
+                   ADD 1 TO WS-FOUND
+                   MOVE J TO WS-PRIME (WS-FOUND)
+      *> WS-COUNT is always "next candidate to test", the same
+      *> convention the trial-division checkpoints use - not the prime
+      *> value J itself - so a checkpoint taken here resumes correctly.
+                   COMPUTE WS-COUNT = J + 1
+                   PERFORM C010-WRITE-PRIME-OUT
+                   IF FUNCTION MOD (WS-FOUND, WS-CHKPT-INTERVAL)
+                       IS EQUAL TO ZERO
+                       PERFORM B010-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE 1 TO I.
+
+      *> C000-ISPRIME must be the paragraph physically next after
+      *> B000-CHECKPRIME: PERFORM ... THRU runs every paragraph
+      *> physically between its bounds, not just the two named ones, so
+      *> B010-WRITE-CHECKPOINT lives after R000-REMAINDER, outside the
+      *> THRU range, reached only by an explicit PERFORM.
+       B000-CHECKPRIME.
+           IF WS-FOUND IS GREATER THAN ZERO
+               AND FUNCTION MOD (WS-FOUND, WS-CHKPT-INTERVAL)
+                   IS EQUAL TO ZERO
+               PERFORM B010-WRITE-CHECKPOINT
+           END-IF.
+           PERFORM D000-DIVIDES UNTIL I IS GREATER THAN WS-FOUND.
+
+       C000-ISPRIME.
+           ADD 1 TO WS-FOUND.
+           DISPLAY WS-COUNT.
+           MOVE WS-COUNT TO WS-PRIME (WS-FOUND).
+           PERFORM C010-WRITE-PRIME-OUT.
+           ADD 1 TO WS-COUNT.
+           MOVE 1 TO I.
+
+       C010-WRITE-PRIME-OUT.
+           MOVE WS-RUN-DATE TO PO-RUN-DATE.
+           MOVE WS-RUN-DATE TO WS-PRIME-DATE (WS-FOUND).
+           MOVE WS-FOUND TO PO-FOUND-POS.
+           MOVE WS-PRIME (WS-FOUND) TO PO-PRIME-VALUE.
+           WRITE PRIME-OUT-RECORD.
+
+      *> re-lay down the WS-FOUND records already rebuilt into
+      *> WS-PRIME/WS-PRIME-DATE against the freshly truncated
+      *> PRIME-OUT-FILE, preserving each entry's original PO-RUN-DATE,
+      *> before the main loop resumes appending new ones.  Uses J
+      *> (otherwise idle at this point) rather than I, so the
+      *> divisor-index I restored from the checkpoint is left untouched.
+       C015-REWRITE-PRIME-OUT-PREFIX.
+           PERFORM VARYING J FROM 1 BY 1
+               UNTIL J IS GREATER THAN WS-FOUND
+               MOVE WS-PRIME-DATE (J) TO PO-RUN-DATE
+               MOVE J TO PO-FOUND-POS
+               MOVE WS-PRIME (J) TO PO-PRIME-VALUE
+               WRITE PRIME-OUT-RECORD
+           END-PERFORM.
+
+       D000-DIVIDES.
+           PERFORM R000-REMAINDER.
+           IF WS-REM IS EQUAL TO ZERO PERFORM D001-NEXTNUM
+             ELSE ADD 1 TO I.
+
+       D001-NEXTNUM.
+           ADD 1 TO WS-COUNT.
+           MOVE 1 TO I.
+
+       R000-REMAINDER.
+           DIVIDE WS-PRIME (I) INTO WS-COUNT GIVING WS-DIV.
+           MULTIPLY WS-DIV BY WS-PRIME (I) GIVING WS-DIV.
+           SUBTRACT WS-DIV FROM WS-COUNT GIVING WS-REM.
+
+       B010-WRITE-CHECKPOINT.
+           MOVE WS-FOUND TO CK-FOUND.
+           MOVE WS-COUNT TO CK-COUNT.
+           MOVE I TO CK-I.
+           WRITE CHKPT-RECORD.
