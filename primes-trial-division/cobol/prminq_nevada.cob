@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   PRMINQ.
+       AUTHOR.       BEAR.
+       DATE-WRITTEN. AUGUST 8, 2026.
+
+      *> ---------------------------------------------------------------
+      *> Online inquiry - ask whether a number is one of the primes
+      *> NPRIMES has already generated, and if so, at what position.
+      *> There is no CICS (or any other transaction monitor) anywhere
+      *> in this shop, so "online" here means the same thing an
+      *> operator at a 3270 would get from a TSO foreground job: a
+      *> console ACCEPT/DISPLAY loop, run until the sentinel
+      *> WS-SENTINEL-NUM is entered.
+      *>
+      *> Looks primes up against PRIME-MASTER (keyed by prime value)
+      *> first - a random READ there is the whole point of keying the
+      *> master by value.  If PRIME-MASTER will not open, falls back to
+      *> a straight sequential scan of PRIME-OUT-FILE so the inquiry
+      *> still works.
+      *> ---------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. 8080-CPU.
+       OBJECT-COMPUTER. 8080-CPU.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIME-MASTER ASSIGN TO "PRIMEVSM"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PM-PRIME-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT PRIME-OUT-FILE ASSIGN TO "PRIMEOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRIMEOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRIME-MASTER.
+           COPY PRMVSAM.
+
+       FD  PRIME-OUT-FILE.
+           COPY PRMOUT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SENTINEL-NUM  PIC 9(6) VALUE ZERO.
+       01  WS-INQUIRY-NUM   PIC 9(6) VALUE ZERO.
+       01  WS-CONTINUE-SW   PIC X    VALUE 'Y'.
+       01  WS-FOUND-SW      PIC X    VALUE 'N'.
+       01  WS-FOUND-POS     PIC 9(4) VALUE ZERO.
+
+       01  WS-MASTER-STATUS   PIC XX VALUE SPACES.
+       01  WS-MASTER-OPEN-SW  PIC X  VALUE 'Y'.
+       01  WS-PRIMEOUT-STATUS PIC XX VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       A000-MAIN.
+           PERFORM A010-OPEN-FILES.
+           PERFORM B000-INQUIRE-LOOP UNTIL WS-CONTINUE-SW IS NOT EQUAL
+               TO 'Y'.
+           PERFORM A020-CLOSE-FILES.
+           STOP RUN.
+
+       A010-OPEN-FILES.
+           OPEN INPUT PRIME-MASTER.
+           IF WS-MASTER-STATUS IS NOT EQUAL TO "00"
+               MOVE 'N' TO WS-MASTER-OPEN-SW
+           END-IF.
+
+       A020-CLOSE-FILES.
+           IF WS-MASTER-OPEN-SW IS EQUAL TO 'Y'
+               CLOSE PRIME-MASTER
+           END-IF.
+
+       B000-INQUIRE-LOOP.
+           DISPLAY "PRMINQ: ENTER A NUMBER (" WS-SENTINEL-NUM
+               " TO QUIT): ".
+           ACCEPT WS-INQUIRY-NUM FROM CONSOLE.
+           IF WS-INQUIRY-NUM IS EQUAL TO WS-SENTINEL-NUM
+               MOVE 'N' TO WS-CONTINUE-SW
+           ELSE
+               MOVE 'N' TO WS-FOUND-SW
+               MOVE ZERO TO WS-FOUND-POS
+               IF WS-MASTER-OPEN-SW IS EQUAL TO 'Y'
+                   PERFORM C000-LOOKUP-MASTER
+               ELSE
+                   PERFORM C010-LOOKUP-PRIME-OUT
+               END-IF
+               PERFORM B010-DISPLAY-RESULT
+           END-IF.
+
+      *> PRIME-MASTER is keyed by the prime value itself, so this is a
+      *> single random READ - no scanning needed.
+       C000-LOOKUP-MASTER.
+           MOVE WS-INQUIRY-NUM TO PM-PRIME-KEY.
+           READ PRIME-MASTER
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND-SW
+                   MOVE PM-FOUND-POS TO WS-FOUND-POS
+           END-READ.
+
+      *> Fallback when PRIME-MASTER could not be opened - read
+      *> PRIME-OUT-FILE (the same dataset the master is rebuilt from)
+      *> straight through looking for a matching PO-PRIME-VALUE.
+       C010-LOOKUP-PRIME-OUT.
+           OPEN INPUT PRIME-OUT-FILE.
+           IF WS-PRIMEOUT-STATUS IS EQUAL TO "00"
+               PERFORM UNTIL WS-PRIMEOUT-STATUS IS NOT EQUAL TO "00"
+                   OR WS-FOUND-SW IS EQUAL TO 'Y'
+                   READ PRIME-OUT-FILE
+                       AT END
+                           MOVE "10" TO WS-PRIMEOUT-STATUS
+                       NOT AT END
+                           IF PO-PRIME-VALUE IS EQUAL TO WS-INQUIRY-NUM
+                               MOVE 'Y' TO WS-FOUND-SW
+                               MOVE PO-FOUND-POS TO WS-FOUND-POS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE PRIME-OUT-FILE
+           END-IF.
+
+       B010-DISPLAY-RESULT.
+           IF WS-FOUND-SW IS EQUAL TO 'Y'
+               DISPLAY "PRMINQ: " WS-INQUIRY-NUM
+                   " IS PRIME NUMBER " WS-FOUND-POS " IN THE LIST"
+           ELSE
+               DISPLAY "PRMINQ: " WS-INQUIRY-NUM
+                   " IS NOT IN THE GENERATED PRIME LIST"
+           END-IF.
