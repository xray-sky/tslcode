@@ -0,0 +1,10 @@
+      *> ---------------------------------------------------------------
+      *> PRMVSAM - record layout for the PRIME-MASTER VSAM KSDS, keyed
+      *> by the prime value itself so other jobs can READ it directly
+      *> instead of regenerating the list with trial division.  Shared
+      *> by the writer (NPRIMES) and readers (e.g. PRMINQ).
+      *> ---------------------------------------------------------------
+       01  PRIME-MASTER-RECORD.
+           05  PM-PRIME-KEY  PIC 9(6).
+           05  PM-FOUND-POS  PIC 9(4).
+           05  PM-RUN-DATE   PIC X(8).
