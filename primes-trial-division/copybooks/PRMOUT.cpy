@@ -0,0 +1,11 @@
+      *> ---------------------------------------------------------------
+      *> PRMOUT - record layout for the NPRIMES PRIME-OUT-FILE dataset.
+      *> One record per prime found: the run date it was generated on,
+      *> its position in the list (WS-FOUND at the time), and the prime
+      *> value itself.  Shared by the writer (NPRIMES) and any reader
+      *> (e.g. PRMINQ, or a restart reload).
+      *> ---------------------------------------------------------------
+       01  PRIME-OUT-RECORD.
+           05  PO-RUN-DATE    PIC X(8).
+           05  PO-FOUND-POS   PIC 9(4).
+           05  PO-PRIME-VALUE PIC 9(6).
